@@ -4,42 +4,84 @@
       * Purpose:
       * Tectonics: cobc
       * PERFORM = GO SUB
+      * Mods:
+      * 2026-08-09 - Renamed MENU to OPCION-MENU (MENU is a reserved
+      *              word under -std=ibm and would not compile).
+      *              Guarded the divide against a zero NUM2.
+      *              Added LOG-CALCULOS, an audit trail of every
+      *              calculation (date, time, option, inputs, result).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SEGUNDO-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * ACHIVOS FISICO
+       SELECT OPTIONAL LOG-CALCULOS
+       ASSIGN TO "calclog.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+      * ARCHIVO LOGICO O REGISTRO
+       FD LOG-CALCULOS.
+           01 LOG-TRANSACCION.
+               05 LOG-FECHA PIC 9(6).
+               05 LOG-HORA PIC 9(8).
+               05 LOG-OPCION PIC 9.
+               05 LOG-NUM1 PIC 999.
+               05 LOG-NUM2 PIC 999.
+               05 LOG-RESULTADO PIC 9(5).
        WORKING-STORAGE SECTION.
        01  NUM1 PIC 999.
        01  NUM2 PIC 999.
-       01  MENU PIC 9.
+       01  OPCION-MENU PIC 9.
        01  ALMACENA PIC ZZZZ9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            OPEN EXTEND LOG-CALCULOS.
        RUTINA1.
             DISPLAY "INGRESE NUMERO 1 :".
             ACCEPT NUM1.
             DISPLAY "INGRESE NUMERO 2 :".
             ACCEPT NUM2.
             DISPLAY "1=SUMA/2=RESTA/3=MULTIPLICA/4=DIVIDE/9=SALE".
-            ACCEPT MENU.
+            ACCEPT OPCION-MENU.
             EVALUATE TRUE
-            WHEN MENU = 1
+            WHEN OPCION-MENU = 1
                ADD NUM1 TO NUM2 GIVING ALMACENA
                DISPLAY "SUMA :" ALMACENA
-            WHEN MENU = 2
+               PERFORM GRABAR-LOG
+            WHEN OPCION-MENU = 2
                SUBTRACT NUM1 FROM NUM2 GIVING ALMACENA
                DISPLAY "RESTA :" ALMACENA
-           WHEN MENU = 3
+               PERFORM GRABAR-LOG
+           WHEN OPCION-MENU = 3
                MULTIPLY NUM1 BY NUM2 GIVING ALMACENA
                DISPLAY "MULTIPLICA :" ALMACENA
-            WHEN MENU = 4
-               DIVIDE NUM1 BY NUM2 GIVING ALMACENA
-               DISPLAY "DIVIDE :" ALMACENA
-            WHEN MENU = 9
+               PERFORM GRABAR-LOG
+            WHEN OPCION-MENU = 4
+               IF NUM2 = ZERO
+                   DISPLAY "ERROR: NO SE PUEDE DIVIDIR POR CERO."
+               ELSE
+                   DIVIDE NUM1 BY NUM2 GIVING ALMACENA
+                   DISPLAY "DIVIDE :" ALMACENA
+                   PERFORM GRABAR-LOG
+               END-IF
+            WHEN OPCION-MENU = 9
                 PERFORM RUTINA-SALIDA
             END-EVALUATE.
             PERFORM RUTINA1.
+       GRABAR-LOG.
+            ACCEPT LOG-FECHA FROM DATE.
+            ACCEPT LOG-HORA FROM TIME.
+            MOVE OPCION-MENU TO LOG-OPCION.
+            MOVE NUM1 TO LOG-NUM1.
+            MOVE NUM2 TO LOG-NUM2.
+            MOVE ALMACENA TO LOG-RESULTADO.
+            WRITE LOG-TRANSACCION.
        RUTINA-SALIDA.
-            STOP RUN.
+            CLOSE LOG-CALCULOS.
+            GOBACK.
        END PROGRAM SEGUNDO-PROGRAM-NAME.
