@@ -3,6 +3,10 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Mods:
+      * 2026-08-09 - Added ELEGIBLE-JUBILACION (EDAD >= 65) alongside
+      *              the JOVEN/ADULTO/VIEJO bands, for HR retirement
+      *              flagging.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-SESTO.
@@ -13,6 +17,7 @@
            88 JOVEN VALUE 1 THRU 40.
            88 ADULTO VALUE 41 THRU 70.
            88 VIEJO VALUE 71 THRU 100.
+           88 ELEGIBLE-JUBILACION VALUE 65 THRU 100.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "INGRESE EDAD :"
@@ -23,6 +28,8 @@
             DISPLAY "ADULTO".
            IF VIEJO
             DISPLAY "VIEJO".
+           IF ELEGIBLE-JUBILACION
+            DISPLAY "ELEGIBLE PARA JUBILACION".
 
-            STOP RUN.
+            GOBACK.
        END PROGRAM YOUR-PROGRAM-SESTO.
