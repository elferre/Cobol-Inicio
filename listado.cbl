@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author: Edgardo
+      * Date: 09/08/26
+      * Purpose: Daily roster of every employee on file in emp.dat.
+      * Tectonics: cobc
+      * Mods:
+      * 2026-08-09 - Roster now shows EMPLEADOS-ESTADO per row and
+      *              totals terminated/on-leave employees separately.
+      * 2026-08-09 - ABRIR-ARCHIVO now tolerates emp.dat not existing
+      *              yet (day 1, before the first hire) instead of
+      *              reading/closing a file that never opened.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTADO-EMPLEADOS.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * ACHIVOS FISICO
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+       ASSIGN TO "emp.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS EMPLEADOS-ID
+       FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ARCHIVO LOGICO O REGISTRO
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-ARCHIVO-OK PIC X VALUE "S".
+           88 ARCHIVO-DISPONIBLE VALUE "S".
+       01  FIN-DEL-ARCHIVO PIC X VALUE "N".
+           88 FIN-ARCHIVO VALUE "S".
+       01  WS-CONTADOR PIC 9(5) VALUE ZERO.
+       01  WS-EDAD PIC 999.
+           88 JOVEN VALUE 1 THRU 40.
+           88 ADULTO VALUE 41 THRU 70.
+           88 VIEJO VALUE 71 THRU 100.
+           88 ELEGIBLE-JUBILACION VALUE 65 THRU 100.
+       01  WS-CONT-JOVEN PIC 9(5) VALUE ZERO.
+       01  WS-CONT-ADULTO PIC 9(5) VALUE ZERO.
+       01  WS-CONT-VIEJO PIC 9(5) VALUE ZERO.
+       01  WS-CONT-JUBILACION PIC 9(5) VALUE ZERO.
+       01  WS-MARCA-JUBILACION PIC X(20).
+       01  WS-ESTADO-TEXTO PIC X(11).
+       01  WS-CONT-TERMINADO PIC 9(5) VALUE ZERO.
+       01  WS-CONT-LICENCIA PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVO.
+           IF ARCHIVO-DISPONIBLE
+               PERFORM LEER-REGISTRO
+               PERFORM PROCESAR-REGISTRO UNTIL FIN-ARCHIVO
+           END-IF.
+           PERFORM MOSTRAR-TOTALES.
+           PERFORM CERRAR-ARCHIVO.
+           STOP RUN.
+       ABRIR-ARCHIVO.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS = "35"
+               MOVE "N" TO WS-ARCHIVO-OK
+               DISPLAY "EMP.DAT NO EXISTE TODAVIA -- NO HAY "
+                   "EMPLEADOS QUE LISTAR."
+           END-IF.
+           DISPLAY "LISTADO DE EMPLEADOS".
+           DISPLAY "ID     NOMBRE                  APELLIDOS"
+               "                           EDAD TELEFONO  DIRECCION"
+               " ESTADO".
+       LEER-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END MOVE "S" TO FIN-DEL-ARCHIVO
+           END-READ.
+       PROCESAR-REGISTRO.
+           ADD 1 TO WS-CONTADOR.
+           MOVE EMPLEADOS-EDAD TO WS-EDAD.
+           PERFORM CLASIFICAR-EDAD.
+           PERFORM CLASIFICAR-ESTADO.
+           DISPLAY EMPLEADOS-ID " " EMPLEADOS-NOMBRE " "
+               EMPLEADOS-APELLIDOS " " EMPLEADOS-EDAD " "
+               EMPLEADOS-TELEFONO " " EMPLEADOS-DIRECCION " "
+               WS-MARCA-JUBILACION " " WS-ESTADO-TEXTO.
+           PERFORM LEER-REGISTRO.
+       CLASIFICAR-EDAD.
+           MOVE SPACES TO WS-MARCA-JUBILACION.
+           IF JOVEN
+               ADD 1 TO WS-CONT-JOVEN
+           END-IF.
+           IF ADULTO
+               ADD 1 TO WS-CONT-ADULTO
+           END-IF.
+           IF VIEJO
+               ADD 1 TO WS-CONT-VIEJO
+           END-IF.
+           IF ELEGIBLE-JUBILACION
+               ADD 1 TO WS-CONT-JUBILACION
+               MOVE "ELEGIBLE JUBILACION" TO WS-MARCA-JUBILACION
+           END-IF.
+       CLASIFICAR-ESTADO.
+           EVALUATE TRUE
+           WHEN EMPLEADOS-TERMINADO
+               MOVE "TERMINADO" TO WS-ESTADO-TEXTO
+               ADD 1 TO WS-CONT-TERMINADO
+           WHEN EMPLEADOS-LICENCIA
+               MOVE "LICENCIA" TO WS-ESTADO-TEXTO
+               ADD 1 TO WS-CONT-LICENCIA
+           WHEN OTHER
+               MOVE "ACTIVO" TO WS-ESTADO-TEXTO
+           END-EVALUATE.
+       MOSTRAR-TOTALES.
+           DISPLAY "TOTAL DE EMPLEADOS EN ARCHIVO: " WS-CONTADOR.
+           DISPLAY "  JOVENES  (1-40) : " WS-CONT-JOVEN.
+           DISPLAY "  ADULTOS  (41-70): " WS-CONT-ADULTO.
+           DISPLAY "  VIEJOS   (71-100): " WS-CONT-VIEJO.
+           DISPLAY "  ELEGIBLES A JUBILACION (65+): "
+               WS-CONT-JUBILACION.
+           DISPLAY "  TERMINADOS              : " WS-CONT-TERMINADO.
+           DISPLAY "  EN LICENCIA             : " WS-CONT-LICENCIA.
+       CERRAR-ARCHIVO.
+           IF ARCHIVO-DISPONIBLE
+               CLOSE EMPLEADOS-ARCHIVO
+           END-IF.
+       END PROGRAM LISTADO-EMPLEADOS.
