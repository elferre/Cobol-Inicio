@@ -1,23 +1,34 @@
       ******************************************************************
       * Author: Edgardo
       * Date: 20/3/24
-      * Purpose:
+      * Purpose: Start-of-day sign-on banner for the employee suite.
       * Tectonics: cobc
+      * Mods:
+      * 2026-08-09 - Repurposed from a "Hello world" tutorial demo
+      *              into the banner that opens every day's run, so
+      *              print-outs and logs can be tied back to a run
+      *              date, batch identifier and operator.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Primero-NAME.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  SALUDO PIC A(22).
-       01  TITULO PIC A(40) VALUE 'Tutorial Cobol'.
-       01  NUMERO PIC 9(1) VALUE 9.
+       01  TITULO PIC X(40) VALUE "SUITE DE EMPLEADOS - INICIO DE DIA".
+       01  WS-LOTE-ID PIC X(10) VALUE "LOTE-DIA".
+       01  WS-OPERADOR-ID PIC X(10).
+       01  WS-FECHA-CORRIDA PIC 9(6).
+       01  WS-HORA-CORRIDA PIC 9(8).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            MOVE "BIENBENIDO" TO SALUDO.
-            DISPLAY "MUY BUENAS " SALUDO.
-            DISPLAY "TITULO : " TITULO.
-            DISPLAY "UN NUMERO : " NUMERO.
-            STOP RUN.
+            ACCEPT WS-FECHA-CORRIDA FROM DATE.
+            ACCEPT WS-HORA-CORRIDA FROM TIME.
+            DISPLAY TITULO.
+            DISPLAY "FECHA DE CORRIDA (AAMMDD) : " WS-FECHA-CORRIDA.
+            DISPLAY "HORA DE CORRIDA (HHMMSSCC): " WS-HORA-CORRIDA.
+            DISPLAY "IDENTIFICADOR DE LOTE     : " WS-LOTE-ID.
+            DISPLAY "INGRESE ID DE OPERADOR :".
+            ACCEPT WS-OPERADOR-ID.
+            DISPLAY "OPERADOR                  : " WS-OPERADOR-ID.
+            GOBACK.
        END PROGRAM Primero-NAME.
