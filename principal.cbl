@@ -0,0 +1,39 @@
+      ******************************************************************
+      * Author: Edgardo
+      * Date: 09/08/26
+      * Purpose: Top level menu, dispatches to the five standalone
+      *          demo/production programs so an operator does not need
+      *          to know which .cbl to run for which task.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  OPCION-MENU PIC 9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+       RUTINA1.
+            DISPLAY "1=SALUDO INICIAL/2=CALCULADORA/3=FORMATO NUMERICO".
+            DISPLAY "4=CLASIFICA EDAD/5=ALTA DE EMPLEADO/9=SALE".
+            ACCEPT OPCION-MENU.
+            EVALUATE TRUE
+            WHEN OPCION-MENU = 1
+               CALL "Primero-NAME"
+            WHEN OPCION-MENU = 2
+               CALL "SEGUNDO-PROGRAM-NAME"
+            WHEN OPCION-MENU = 3
+               CALL "YOUR-PROGRAM-QUINTO"
+            WHEN OPCION-MENU = 4
+               CALL "YOUR-PROGRAM-SESTO"
+            WHEN OPCION-MENU = 5
+               CALL "YOUR-PROGRAM-SEPTIMO"
+            WHEN OPCION-MENU = 9
+               PERFORM RUTINA-SALIDA
+            WHEN OTHER
+               DISPLAY "OPCION INVALIDA."
+            END-EVALUATE.
+            PERFORM RUTINA1.
+       RUTINA-SALIDA.
+            STOP RUN.
+       END PROGRAM MENU-PRINCIPAL.
