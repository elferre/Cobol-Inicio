@@ -27,5 +27,5 @@
             DISPLAY VARIABLE.
             DISPLAY VAR1.
 
-            STOP RUN.
+            GOBACK.
        END PROGRAM YOUR-PROGRAM-QUINTO.
