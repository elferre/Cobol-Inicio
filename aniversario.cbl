@@ -0,0 +1,97 @@
+      ******************************************************************
+      * Author: Edgardo
+      * Date: 09/08/26
+      * Purpose: List employees reaching a 1, 5 or 10 year hire
+      *          anniversary in the current run month.
+      * Tectonics: cobc
+      * Mods:
+      * 2026-08-09 - ABRIR-ARCHIVO now tolerates emp.dat not existing
+      *              yet (day 1, before the first hire) instead of
+      *              reading/closing a file that never opened.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANIVERSARIO-EMPLEADOS.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * ACHIVOS FISICO
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+       ASSIGN TO "emp.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS EMPLEADOS-ID
+       FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ARCHIVO LOGICO O REGISTRO
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-ARCHIVO-OK PIC X VALUE "S".
+           88 ARCHIVO-DISPONIBLE VALUE "S".
+       01  FIN-DEL-ARCHIVO PIC X VALUE "N".
+           88 FIN-ARCHIVO VALUE "S".
+       01  WS-CONTADOR PIC 9(5) VALUE ZERO.
+       01  WS-FECHA-HOY PIC 9(6).
+       01  WS-HOY-REDEF REDEFINES WS-FECHA-HOY.
+           05 WS-HOY-AAAA PIC 99.
+           05 WS-HOY-MM PIC 99.
+           05 WS-HOY-DD PIC 99.
+       01  WS-ALTA-FECHA PIC 9(6).
+       01  WS-ALTA-REDEF REDEFINES WS-ALTA-FECHA.
+           05 WS-ALTA-AAAA PIC 99.
+           05 WS-ALTA-MM PIC 99.
+           05 WS-ALTA-DD PIC 99.
+       01  WS-ANIOS-SERVICIO PIC 99.
+       01  WS-ANIVERSARIO PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-FECHA-HOY FROM DATE.
+           PERFORM ABRIR-ARCHIVO.
+           IF ARCHIVO-DISPONIBLE
+               PERFORM LEER-REGISTRO
+               PERFORM PROCESAR-REGISTRO UNTIL FIN-ARCHIVO
+           END-IF.
+           DISPLAY "TOTAL DE ANIVERSARIOS ESTE MES: " WS-CONTADOR.
+           PERFORM CERRAR-ARCHIVO.
+           STOP RUN.
+       ABRIR-ARCHIVO.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS = "35"
+               MOVE "N" TO WS-ARCHIVO-OK
+               DISPLAY "EMP.DAT NO EXISTE TODAVIA -- NO HAY "
+                   "ANIVERSARIOS QUE REPORTAR."
+           END-IF.
+           DISPLAY "ANIVERSARIOS DE ANTIGUEDAD DEL MES".
+           DISPLAY "ID     NOMBRE                  APELLIDOS"
+               "                           FECHA-ALTA ANIOS".
+       LEER-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END MOVE "S" TO FIN-DEL-ARCHIVO
+           END-READ.
+       PROCESAR-REGISTRO.
+           MOVE EMPLEADOS-FECHA-ALTA TO WS-ALTA-FECHA.
+           IF WS-ALTA-MM = WS-HOY-MM
+               COMPUTE WS-ANIOS-SERVICIO =
+                   WS-HOY-AAAA - WS-ALTA-AAAA
+               IF WS-ANIOS-SERVICIO = 1
+                  OR WS-ANIOS-SERVICIO = 5
+                  OR WS-ANIOS-SERVICIO = 10
+                   MOVE "ANIVERSARIO" TO WS-ANIVERSARIO
+                   DISPLAY EMPLEADOS-ID " " EMPLEADOS-NOMBRE " "
+                       EMPLEADOS-APELLIDOS " "
+                       EMPLEADOS-FECHA-ALTA " "
+                       WS-ANIOS-SERVICIO " " WS-ANIVERSARIO
+                   ADD 1 TO WS-CONTADOR
+               END-IF
+           END-IF.
+           PERFORM LEER-REGISTRO.
+       CERRAR-ARCHIVO.
+           IF ARCHIVO-DISPONIBLE
+               CLOSE EMPLEADOS-ARCHIVO
+           END-IF.
+       END PROGRAM ANIVERSARIO-EMPLEADOS.
