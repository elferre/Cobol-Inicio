@@ -3,37 +3,103 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Mods:
+      * 2026-08-09 - EMPLEADOS-ARCHIVO converted to INDEXED on
+      *              EMPLEADOS-ID so a record can be looked up,
+      *              rewritten or deleted by id (was LINE SEQUENTIAL,
+      *              append only). Renamed PROGRAM-ID, it was a
+      *              copy-paste of sesto.cbl's and collided with it.
+      * 2026-08-09 - GUARDAR-REGISTRO now stamps EMPLEADOS-FECHA-ALTA
+      *              with the system date at hire time.
+      * 2026-08-09 - GUARDAR-REGISTRO now sets every new hire to
+      *              EMPLEADOS-ACTIVO with no fecha de baja.
+      * 2026-08-09 - PROCESAR-LOTE now checkpoints the last transaction
+      *              key processed to restart.dat after every hire, and
+      *              skips forward past it on the next run, so a failed
+      *              batch can resume without reprocessing a hire.
+      * 2026-08-09 - WS-ID-ENTRADA/WS-EDAD-ENTRADA are now JUSTIFIED
+      *              RIGHT and leading-space-to-zero normalized before
+      *              the NUMERIC tests, so a short, left-justified
+      *              ACCEPT (e.g. "35" into a 3-character field) is
+      *              recognized as numeric instead of being rejected.
+      * 2026-08-09 - MUESTRA-NOMBRE/MUESTRA-APELLIDOS in PRESENTACION
+      *              widened to match EMPLEADOS-NOMBRE/EMPLEADOS-
+      *              APELLIDOS so the hire confirmation no longer
+      *              truncates a long name/surname that was written to
+      *              emp.dat untruncated. LEER-TRANSACCION now zero-
+      *              fills a short-typed ALTA-ID the same way
+      *              VALIDAR-REGISTRO does, so SALTAR-TRANSACCION's
+      *              comparison against WS-ULTIMA-CLAVE-PROCESADA (also
+      *              zero-filled) lines up correctly on resume.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-SESTO.
+       PROGRAM-ID. YOUR-PROGRAM-SEPTIMO.
        ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
       * ACHIVOS FISICO
        SELECT OPTIONAL EMPLEADOS-ARCHIVO
-       ASSIGN TO "C:\Cobol\Primero\emp.dat"
+       ASSIGN TO "emp.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS EMPLEADOS-ID
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT OPTIONAL ALTAS-ARCHIVO
+       ASSIGN TO "altas.dat"
        ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT OPTIONAL REINICIO-ARCHIVO
+       ASSIGN TO "restart.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-REINICIO.
+
        DATA DIVISION.
        FILE SECTION.
       * ARCHIVO LOGICO O REGISTRO
        FD EMPLEADOS-ARCHIVO.
-           01 EMPLEADOS-REGISTRO.
-               05 EMPLEADOS-ID PIC X(6).
-               05 EMPLEADOS-NOMBRE PIC X(25).
-               05 EMPLEADOS-APELLIDOS PIC X(35).
-               05 EMPLEADOS-EDAD PIC X(3).
-               05 EMPLEADOS-TELEFONO PIC X(9).
-               05 EMPLEADOS-DIRECCION PIC X(35).
+           COPY EMPREG.
+      * ARCHIVO DE TRANSACCIONES DE ALTAS (MODO LOTE)
+       FD ALTAS-ARCHIVO.
+           01 ALTA-REGISTRO.
+               05 ALTA-ID PIC X(6).
+               05 ALTA-NOMBRE PIC X(25).
+               05 ALTA-APELLIDOS PIC X(35).
+               05 ALTA-EDAD PIC X(3).
+               05 ALTA-TELEFONO PIC X(9).
+               05 ALTA-DIRECCION PIC X(35).
+      * ARCHIVO DE REINICIO (CHECKPOINT) DEL MODO LOTE
+       FD REINICIO-ARCHIVO.
+           01 REINICIO-REGISTRO.
+               05 REINICIO-ULTIMA-CLAVE PIC X(6).
        WORKING-STORAGE SECTION.
+       01  WS-MODO PIC 9.
+       01  WS-REGISTROS-PROCESADOS PIC 99 VALUE ZERO.
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-FILE-STATUS-REINICIO PIC X(2).
+       01  WS-ULTIMA-CLAVE-PROCESADA PIC X(6) VALUE SPACES.
+       01  WS-HAY-REINICIO PIC X VALUE "N".
+           88 HAY-REINICIO VALUE "S".
+       01  WS-REGISTRO-ENTRADA.
+           05 WS-ID-ENTRADA PIC X(6) JUSTIFIED RIGHT.
+           05 WS-NOMBRE-ENTRADA PIC X(25).
+           05 WS-APELLIDOS-ENTRADA PIC X(35).
+           05 WS-EDAD-ENTRADA PIC X(3) JUSTIFIED RIGHT.
+           05 WS-TELEFONO-ENTRADA PIC X(9).
+           05 WS-DIRECCION-ENTRADA PIC X(35).
+       01  WS-REGISTRO-VALIDO PIC X VALUE "S".
+           88 REGISTRO-VALIDO VALUE "S".
+           88 REGISTRO-INVALIDO VALUE "N".
+       01  WS-EDAD-NUM PIC 999.
+       01  WS-FECHA-ALTA PIC 9(6).
        01  PRESENTACION.
            05 TEXTO-ID PIC X(3) VALUE "ID:".
            05 MUESTRA-ID PIC X(6).
            05 TEXTO-NOMBRE PIC X(7) VALUE "Nombre:".
-           05 MUESTRA-NOMBRE PIC X(15).
+           05 MUESTRA-NOMBRE PIC X(25).
            05 TEXTO-APELLIDOS PIC X(10) VALUE "Apellidos:".
-           05 MUESTRA-APELLIDOS PIC X(20).
+           05 MUESTRA-APELLIDOS PIC X(35).
            05 TEXTO-EDAD PIC X(5) VALUE "Edad:".
            05 MUESTRA-EDAD PIC X(3).
            05 TEXTO-TELEFONO PIC X(9) VALUE "Telefono:".
@@ -41,29 +107,212 @@
            05 TEXTO-DIRECCION PIC X(10) VALUE "Direccion:".
            05 MUESTRA-DIRECCION PIC X(35).
 
-           01  FIN-DEL-ARCHIVO PIC X.
-           01  MAXIMO-REGISTROS PIC 99.
+           01  FIN-DEL-ARCHIVO PIC X VALUE "N".
+               88 FIN-ARCHIVO VALUE "S".
+           01  MAXIMO-REGISTROS PIC 99 VALUE 50.
            01  GUARDA-ENTER PIC X.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM ABRIR-ARCHIVO.
-           DISPLAY "INGRESE EDAD :"
-
-           MOVE "1" TO EMPLEADOS-ID.
-           MOVE "EDGARDO" TO EMPLEADOS-NOMBRE.
-           MOVE "FERRE" TO EMPLEADOS-APELLIDOS.
-           MOVE "44" TO EMPLEADOS-EDAD.
-           MOVE "EL MIO" TO EMPLEADOS-TELEFONO.
-           MOVE "MI CASA" TO EMPLEADOS-DIRECCION.
-
-           PERFORM GUARDAR-REGISTRO.
+           DISPLAY "1=ALTA INTERACTIVA / 2=ALTA POR LOTE (ALTAS.DAT) :".
+           ACCEPT WS-MODO.
+           EVALUATE WS-MODO
+           WHEN 1
+               PERFORM CAPTURAR-DATOS
+               PERFORM VALIDAR-REGISTRO
+               IF REGISTRO-VALIDO
+                   PERFORM CONFIRMAR-ALTA
+                   IF GUARDA-ENTER = "S" OR GUARDA-ENTER = "s"
+                       PERFORM GUARDAR-REGISTRO
+                       PERFORM MOSTRAR-REGISTRO
+                   ELSE
+                       DISPLAY "ALTA CANCELADA POR EL OPERADOR."
+                   END-IF
+               ELSE
+                   DISPLAY "EMPLEADO NO FUE DADO DE ALTA."
+               END-IF
+           WHEN 2
+               PERFORM PROCESAR-LOTE
+           WHEN OTHER
+               DISPLAY "OPCION INVALIDA."
+           END-EVALUATE.
            PERFORM CERRAR-ARCHIVO.
-            STOP RUN.
+            GOBACK.
        ABRIR-ARCHIVO.
-           OPEN EXTEND EMPLEADOS-ARCHIVO.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLEADOS-ARCHIVO
+               CLOSE EMPLEADOS-ARCHIVO
+               OPEN I-O EMPLEADOS-ARCHIVO
+           END-IF.
+       CAPTURAR-DATOS.
+           DISPLAY TEXTO-ID.
+           ACCEPT EMPLEADOS-ID.
+           DISPLAY TEXTO-NOMBRE.
+           ACCEPT EMPLEADOS-NOMBRE.
+           DISPLAY TEXTO-APELLIDOS.
+           ACCEPT EMPLEADOS-APELLIDOS.
+           DISPLAY TEXTO-EDAD.
+           ACCEPT EMPLEADOS-EDAD.
+           DISPLAY TEXTO-TELEFONO.
+           ACCEPT EMPLEADOS-TELEFONO.
+           DISPLAY TEXTO-DIRECCION.
+           ACCEPT EMPLEADOS-DIRECCION.
+           MOVE EMPLEADOS-ID TO WS-ID-ENTRADA.
+           MOVE EMPLEADOS-NOMBRE TO WS-NOMBRE-ENTRADA.
+           MOVE EMPLEADOS-APELLIDOS TO WS-APELLIDOS-ENTRADA.
+           MOVE EMPLEADOS-EDAD TO WS-EDAD-ENTRADA.
+           MOVE EMPLEADOS-TELEFONO TO WS-TELEFONO-ENTRADA.
+           MOVE EMPLEADOS-DIRECCION TO WS-DIRECCION-ENTRADA.
+       CONFIRMAR-ALTA.
+           DISPLAY "REVISE LOS DATOS INGRESADOS:".
+           DISPLAY "  ID        : " WS-ID-ENTRADA.
+           DISPLAY "  NOMBRE    : " WS-NOMBRE-ENTRADA.
+           DISPLAY "  APELLIDOS : " WS-APELLIDOS-ENTRADA.
+           DISPLAY "  EDAD      : " WS-EDAD-ENTRADA.
+           DISPLAY "  TELEFONO  : " WS-TELEFONO-ENTRADA.
+           DISPLAY "  DIRECCION : " WS-DIRECCION-ENTRADA.
+           DISPLAY "CONFIRMA EL ALTA? (S/N) :".
+           ACCEPT GUARDA-ENTER.
+       VALIDAR-REGISTRO.
+           MOVE "S" TO WS-REGISTRO-VALIDO.
+           IF WS-ID-ENTRADA = SPACES
+               DISPLAY "RECHAZADO: EMPLEADOS-ID EN BLANCO."
+               MOVE "N" TO WS-REGISTRO-VALIDO
+           ELSE
+               INSPECT WS-ID-ENTRADA REPLACING LEADING SPACE BY ZERO
+               IF WS-ID-ENTRADA NOT NUMERIC
+                   DISPLAY "RECHAZADO: EMPLEADOS-ID NO ES NUMERICO."
+                   MOVE "N" TO WS-REGISTRO-VALIDO
+               END-IF
+           END-IF.
+           IF REGISTRO-VALIDO
+               PERFORM VALIDAR-EDAD
+           END-IF.
+           IF REGISTRO-VALIDO
+               PERFORM VERIFICAR-DUPLICADO
+           END-IF.
+       VALIDAR-EDAD.
+           INSPECT WS-EDAD-ENTRADA REPLACING LEADING SPACE BY ZERO.
+           IF WS-EDAD-ENTRADA NOT NUMERIC
+               DISPLAY "RECHAZADO: EMPLEADOS-EDAD NO ES NUMERICA."
+               MOVE "N" TO WS-REGISTRO-VALIDO
+           ELSE
+               MOVE WS-EDAD-ENTRADA TO WS-EDAD-NUM
+               IF WS-EDAD-NUM < 1 OR WS-EDAD-NUM > 100
+                   DISPLAY "RECHAZADO: EMPLEADOS-EDAD FUERA DE RANGO "
+                       "(1-100)."
+                   MOVE "N" TO WS-REGISTRO-VALIDO
+               END-IF
+           END-IF.
+       VERIFICAR-DUPLICADO.
+           MOVE WS-ID-ENTRADA TO EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "RECHAZADO: YA EXISTE UN EMPLEADO CON ID "
+                       WS-ID-ENTRADA "."
+                   MOVE "N" TO WS-REGISTRO-VALIDO
+           END-READ.
        GUARDAR-REGISTRO.
-           WRITE EMPLEADOS-REGISTRO.
+           MOVE WS-ID-ENTRADA TO EMPLEADOS-ID.
+           MOVE WS-NOMBRE-ENTRADA TO EMPLEADOS-NOMBRE.
+           MOVE WS-APELLIDOS-ENTRADA TO EMPLEADOS-APELLIDOS.
+           MOVE WS-EDAD-ENTRADA TO EMPLEADOS-EDAD.
+           MOVE WS-TELEFONO-ENTRADA TO EMPLEADOS-TELEFONO.
+           MOVE WS-DIRECCION-ENTRADA TO EMPLEADOS-DIRECCION.
+           ACCEPT WS-FECHA-ALTA FROM DATE.
+           MOVE WS-FECHA-ALTA TO EMPLEADOS-FECHA-ALTA.
+           SET EMPLEADOS-ACTIVO TO TRUE.
+           MOVE ZERO TO EMPLEADOS-FECHA-BAJA.
+           WRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERROR AL GRABAR EL REGISTRO."
+           END-WRITE.
+       MOSTRAR-REGISTRO.
+           MOVE WS-ID-ENTRADA TO MUESTRA-ID.
+           MOVE WS-NOMBRE-ENTRADA TO MUESTRA-NOMBRE.
+           MOVE WS-APELLIDOS-ENTRADA TO MUESTRA-APELLIDOS.
+           MOVE WS-EDAD-ENTRADA TO MUESTRA-EDAD.
+           MOVE WS-TELEFONO-ENTRADA TO MUESTRA-TELEFONO.
+           MOVE WS-DIRECCION-ENTRADA TO MUESTRA-DIRECCION.
+           DISPLAY "EMPLEADO GRABADO:".
+           DISPLAY PRESENTACION.
+       PROCESAR-LOTE.
+           OPEN INPUT ALTAS-ARCHIVO.
+           MOVE "N" TO FIN-DEL-ARCHIVO.
+           MOVE ZERO TO WS-REGISTROS-PROCESADOS.
+           PERFORM LEER-PUNTO-REINICIO.
+           PERFORM LEER-TRANSACCION.
+           IF HAY-REINICIO
+               DISPLAY "REINICIANDO LOTE DESPUES DE LA CLAVE "
+                   WS-ULTIMA-CLAVE-PROCESADA "."
+               PERFORM SALTAR-TRANSACCION
+                   UNTIL FIN-ARCHIVO
+                      OR ALTA-ID > WS-ULTIMA-CLAVE-PROCESADA
+           END-IF.
+           PERFORM PROCESAR-TRANSACCION
+               UNTIL FIN-ARCHIVO
+                  OR WS-REGISTROS-PROCESADOS NOT < MAXIMO-REGISTROS.
+           CLOSE ALTAS-ARCHIVO.
+           IF FIN-ARCHIVO
+               PERFORM LIMPIAR-PUNTO-REINICIO
+           END-IF.
+           DISPLAY "REGISTROS PROCESADOS EN EL LOTE: "
+               WS-REGISTROS-PROCESADOS.
+       LEER-PUNTO-REINICIO.
+           MOVE "N" TO WS-HAY-REINICIO.
+           OPEN INPUT REINICIO-ARCHIVO.
+           IF WS-FILE-STATUS-REINICIO NOT = "35"
+               READ REINICIO-ARCHIVO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REINICIO-ULTIMA-CLAVE
+                           TO WS-ULTIMA-CLAVE-PROCESADA
+                       MOVE "S" TO WS-HAY-REINICIO
+               END-READ
+               CLOSE REINICIO-ARCHIVO
+           END-IF.
+       SALTAR-TRANSACCION.
+           DISPLAY "SALTANDO TRANSACCION YA PROCESADA: " ALTA-ID.
+           PERFORM LEER-TRANSACCION.
+       GRABAR-PUNTO-REINICIO.
+           OPEN OUTPUT REINICIO-ARCHIVO.
+           MOVE WS-ULTIMA-CLAVE-PROCESADA TO REINICIO-ULTIMA-CLAVE.
+           WRITE REINICIO-REGISTRO.
+           CLOSE REINICIO-ARCHIVO.
+       LIMPIAR-PUNTO-REINICIO.
+           OPEN OUTPUT REINICIO-ARCHIVO.
+           CLOSE REINICIO-ARCHIVO.
+       LEER-TRANSACCION.
+           READ ALTAS-ARCHIVO
+               AT END MOVE "S" TO FIN-DEL-ARCHIVO
+           END-READ.
+           IF NOT FIN-ARCHIVO
+               INSPECT ALTA-ID REPLACING LEADING SPACE BY ZERO
+           END-IF.
+       PROCESAR-TRANSACCION.
+           MOVE ALTA-ID TO WS-ID-ENTRADA.
+           MOVE ALTA-NOMBRE TO WS-NOMBRE-ENTRADA.
+           MOVE ALTA-APELLIDOS TO WS-APELLIDOS-ENTRADA.
+           MOVE ALTA-EDAD TO WS-EDAD-ENTRADA.
+           MOVE ALTA-TELEFONO TO WS-TELEFONO-ENTRADA.
+           MOVE ALTA-DIRECCION TO WS-DIRECCION-ENTRADA.
+           PERFORM VALIDAR-REGISTRO.
+           IF REGISTRO-VALIDO
+               PERFORM GUARDAR-REGISTRO
+               PERFORM MOSTRAR-REGISTRO
+               ADD 1 TO WS-REGISTROS-PROCESADOS
+               MOVE WS-ID-ENTRADA TO WS-ULTIMA-CLAVE-PROCESADA
+               PERFORM GRABAR-PUNTO-REINICIO
+           ELSE
+               DISPLAY "TRANSACCION RECHAZADA PARA ID "
+                   WS-ID-ENTRADA "."
+           END-IF.
+           PERFORM LEER-TRANSACCION.
        CERRAR-ARCHIVO.
            CLOSE EMPLEADOS-ARCHIVO.
-       END PROGRAM YOUR-PROGRAM-SESTO.
+       END PROGRAM YOUR-PROGRAM-SEPTIMO.
