@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Author: Edgardo
+      * Date: 09/08/26
+      * Purpose: Net-pay calculator. Subtracts deductions from gross
+      *          pay into a signed total (same PIC shape as quinto.cbl's
+      *          NUM2) and flags the result for manual review whenever
+      *          net pay goes negative.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NETO-PAGO.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BRUTO PIC 9(6)V99.
+       01  WS-DEDUCCIONES PIC 9(6)V99.
+       01  WS-NETO PIC S9(6)V99.
+           88 WS-NETO-NEGATIVO VALUE -999999.99 THRU -0.01.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "INGRESE PAGO BRUTO :".
+           ACCEPT WS-BRUTO.
+           DISPLAY "INGRESE TOTAL DE DEDUCCIONES :".
+           ACCEPT WS-DEDUCCIONES.
+           SUBTRACT WS-DEDUCCIONES FROM WS-BRUTO GIVING WS-NETO.
+           DISPLAY "PAGO NETO :" WS-NETO.
+           IF WS-NETO-NEGATIVO
+               DISPLAY "*** REVISION MANUAL REQUERIDA: "
+                   "PAGO NETO NEGATIVO ***"
+           END-IF.
+           STOP RUN.
+       END PROGRAM NETO-PAGO.
