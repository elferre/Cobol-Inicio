@@ -0,0 +1,99 @@
+      ******************************************************************
+      * Author: Edgardo
+      * Date: 09/08/26
+      * Purpose: Export emp.dat to a comma-delimited file with a
+      *          header row, for Excel and the payroll vendor feed.
+      * Tectonics: cobc
+      * Mods:
+      * 2026-08-09 - PROCESAR-REGISTRO trims the fixed-width blank
+      *              padding off each field before building CSV-LINEA,
+      *              so the feed doesn't carry padded-out values.
+      * 2026-08-09 - ABRIR-ARCHIVOS now tolerates emp.dat not existing
+      *              yet (day 1, before the first hire) instead of
+      *              reading/closing a file that never opened.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTA-EMPLEADOS-CSV.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * ACHIVOS FISICO
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+       ASSIGN TO "emp.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS EMPLEADOS-ID
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT EMPLEADOS-CSV
+       ASSIGN TO "emp.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ARCHIVO LOGICO O REGISTRO
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+      * ARCHIVO DE SALIDA CSV
+       FD EMPLEADOS-CSV.
+           01 CSV-LINEA PIC X(150).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-ARCHIVO-OK PIC X VALUE "S".
+           88 ARCHIVO-DISPONIBLE VALUE "S".
+       01  FIN-DEL-ARCHIVO PIC X VALUE "N".
+           88 FIN-ARCHIVO VALUE "S".
+       01  WS-CONTADOR PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM GRABAR-ENCABEZADO.
+           IF ARCHIVO-DISPONIBLE
+               PERFORM LEER-REGISTRO
+               PERFORM PROCESAR-REGISTRO UNTIL FIN-ARCHIVO
+           END-IF.
+           DISPLAY "REGISTROS EXPORTADOS A EMP.CSV: " WS-CONTADOR.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+       ABRIR-ARCHIVOS.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS = "35"
+               MOVE "N" TO WS-ARCHIVO-OK
+               DISPLAY "EMP.DAT NO EXISTE TODAVIA -- NO HAY "
+                   "REGISTROS QUE EXPORTAR."
+           END-IF.
+           OPEN OUTPUT EMPLEADOS-CSV.
+       GRABAR-ENCABEZADO.
+           MOVE "ID,Nombre,Apellidos,Edad,Telefono,Direccion"
+               TO CSV-LINEA.
+           WRITE CSV-LINEA.
+       LEER-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END MOVE "S" TO FIN-DEL-ARCHIVO
+           END-READ.
+       PROCESAR-REGISTRO.
+           MOVE SPACES TO CSV-LINEA.
+           STRING FUNCTION TRIM(EMPLEADOS-ID) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLEADOS-NOMBRE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLEADOS-APELLIDOS) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLEADOS-EDAD) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLEADOS-TELEFONO) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLEADOS-DIRECCION) DELIMITED BY SIZE
+               INTO CSV-LINEA
+           END-STRING.
+           WRITE CSV-LINEA.
+           ADD 1 TO WS-CONTADOR.
+           PERFORM LEER-REGISTRO.
+       CERRAR-ARCHIVOS.
+           IF ARCHIVO-DISPONIBLE
+               CLOSE EMPLEADOS-ARCHIVO
+           END-IF.
+           CLOSE EMPLEADOS-CSV.
+       END PROGRAM EXPORTA-EMPLEADOS-CSV.
