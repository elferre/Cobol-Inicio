@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author: Edgardo
+      * Date: 09/08/26
+      * Purpose: Change an employee's EMPLEADOS-ESTADO (terminate, put
+      *          on leave, or reactivate) instead of physically
+      *          deleting the record from emp.dat.
+      * Tectonics: cobc
+      * Mods:
+      * 2026-08-09 - RUTINA1 now zero-fills a short-typed id the same
+      *              way septimo.cbl does before using it as the key,
+      *              so lookups find employees hired with fewer than
+      *              6 digits typed.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BAJA-EMPLEADOS.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * ACHIVOS FISICO
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+       ASSIGN TO "emp.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS EMPLEADOS-ID
+       FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ARCHIVO LOGICO O REGISTRO
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-ID-BUSQUEDA PIC X(6) JUSTIFIED RIGHT.
+       01  WS-OPCION PIC 9.
+       01  WS-FECHA-BAJA PIC 9(6).
+       01  WS-ESTADO-TEXTO PIC X(11).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVO.
+       RUTINA1.
+           DISPLAY "INGRESE ID DE EMPLEADO (000000=SALE) :".
+           ACCEPT WS-ID-BUSQUEDA.
+           INSPECT WS-ID-BUSQUEDA REPLACING LEADING SPACE BY ZERO.
+           IF WS-ID-BUSQUEDA = ZEROS
+               PERFORM RUTINA-SALIDA
+           END-IF.
+           MOVE WS-ID-BUSQUEDA TO EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "NO EXISTE EMPLEADO CON ESE ID."
+               NOT INVALID KEY
+                   PERFORM PROCESAR-ESTADO
+           END-READ.
+           PERFORM RUTINA1.
+       PROCESAR-ESTADO.
+           PERFORM MOSTRAR-ESTADO.
+           DISPLAY "1=DAR DE BAJA / 2=PONER EN LICENCIA "
+               "/ 3=REACTIVAR / 9=SALE SIN CAMBIOS :".
+           ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+           WHEN 1
+               SET EMPLEADOS-TERMINADO TO TRUE
+               ACCEPT WS-FECHA-BAJA FROM DATE
+               MOVE WS-FECHA-BAJA TO EMPLEADOS-FECHA-BAJA
+               PERFORM GRABAR-CAMBIO
+               DISPLAY "EMPLEADO DADO DE BAJA."
+           WHEN 2
+               SET EMPLEADOS-LICENCIA TO TRUE
+               PERFORM GRABAR-CAMBIO
+               DISPLAY "EMPLEADO PUESTO EN LICENCIA."
+           WHEN 3
+               SET EMPLEADOS-ACTIVO TO TRUE
+               MOVE ZERO TO EMPLEADOS-FECHA-BAJA
+               PERFORM GRABAR-CAMBIO
+               DISPLAY "EMPLEADO REACTIVADO."
+           WHEN 9
+               DISPLAY "SIN CAMBIOS."
+           WHEN OTHER
+               DISPLAY "OPCION INVALIDA."
+           END-EVALUATE.
+       MOSTRAR-ESTADO.
+           EVALUATE TRUE
+           WHEN EMPLEADOS-ACTIVO
+               MOVE "ACTIVO" TO WS-ESTADO-TEXTO
+           WHEN EMPLEADOS-TERMINADO
+               MOVE "TERMINADO" TO WS-ESTADO-TEXTO
+           WHEN EMPLEADOS-LICENCIA
+               MOVE "LICENCIA" TO WS-ESTADO-TEXTO
+           WHEN OTHER
+               MOVE "DESCONOCIDO" TO WS-ESTADO-TEXTO
+           END-EVALUATE.
+           DISPLAY "EMPLEADO: " EMPLEADOS-NOMBRE " "
+               EMPLEADOS-APELLIDOS.
+           DISPLAY "ESTADO ACTUAL: " WS-ESTADO-TEXTO.
+       GRABAR-CAMBIO.
+           REWRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   DISPLAY "ERROR AL ACTUALIZAR EL REGISTRO."
+           END-REWRITE.
+       ABRIR-ARCHIVO.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLEADOS-ARCHIVO
+               CLOSE EMPLEADOS-ARCHIVO
+               OPEN I-O EMPLEADOS-ARCHIVO
+           END-IF.
+       RUTINA-SALIDA.
+           CLOSE EMPLEADOS-ARCHIVO.
+           STOP RUN.
+       END PROGRAM BAJA-EMPLEADOS.
