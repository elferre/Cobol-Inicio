@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: EMPREG
+      * Purpose: Shared EMPLEADOS-REGISTRO layout for emp.dat, COPYd
+      *          into every program that reads or writes the employee
+      *          master so the PIC clauses can't drift out of sync.
+      ******************************************************************
+           01 EMPLEADOS-REGISTRO.
+               05 EMPLEADOS-ID PIC X(6).
+               05 EMPLEADOS-NOMBRE PIC X(25).
+               05 EMPLEADOS-APELLIDOS PIC X(35).
+               05 EMPLEADOS-EDAD PIC X(3).
+               05 EMPLEADOS-TELEFONO PIC X(9).
+               05 EMPLEADOS-DIRECCION PIC X(35).
+               05 EMPLEADOS-FECHA-ALTA PIC 9(6).
+               05 EMPLEADOS-ESTADO PIC X(1).
+                   88 EMPLEADOS-ACTIVO VALUE "A".
+                   88 EMPLEADOS-TERMINADO VALUE "T".
+                   88 EMPLEADOS-LICENCIA VALUE "L".
+               05 EMPLEADOS-FECHA-BAJA PIC 9(6).
