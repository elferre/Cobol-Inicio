@@ -0,0 +1,95 @@
+      ******************************************************************
+      * Author: Edgardo
+      * Date: 09/08/26
+      * Purpose: Look up an employee by id and change their Telefono/
+      *          Direccion, or delete the record, since emp.dat is now
+      *          INDEXED on EMPLEADOS-ID.
+      * Tectonics: cobc
+      * Mods:
+      * 2026-08-09 - RUTINA1 now zero-fills a short-typed id the same
+      *              way septimo.cbl does before using it as the key,
+      *              so lookups find employees hired with fewer than
+      *              6 digits typed.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTENIMIENTO-EMPLEADOS.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * ACHIVOS FISICO
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+       ASSIGN TO "emp.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS EMPLEADOS-ID
+       FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ARCHIVO LOGICO O REGISTRO
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-ID-BUSQUEDA PIC X(6) JUSTIFIED RIGHT.
+       01  WS-OPCION PIC 9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVO.
+       RUTINA1.
+           DISPLAY "INGRESE ID DE EMPLEADO (000000=SALE) :".
+           ACCEPT WS-ID-BUSQUEDA.
+           INSPECT WS-ID-BUSQUEDA REPLACING LEADING SPACE BY ZERO.
+           IF WS-ID-BUSQUEDA = ZEROS
+               PERFORM RUTINA-SALIDA
+           END-IF.
+           MOVE WS-ID-BUSQUEDA TO EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "NO EXISTE EMPLEADO CON ESE ID."
+               NOT INVALID KEY
+                   PERFORM MANTENER-EMPLEADO
+           END-READ.
+           PERFORM RUTINA1.
+       MANTENER-EMPLEADO.
+           DISPLAY "EMPLEADO: " EMPLEADOS-NOMBRE " "
+               EMPLEADOS-APELLIDOS.
+           DISPLAY "TELEFONO ACTUAL  : " EMPLEADOS-TELEFONO.
+           DISPLAY "DIRECCION ACTUAL : " EMPLEADOS-DIRECCION.
+           DISPLAY "1=MODIFICAR TELEFONO/DIRECCION "
+               "/ 2=ELIMINAR / 9=SALE SIN CAMBIOS :".
+           ACCEPT WS-OPCION.
+           EVALUATE WS-OPCION
+           WHEN 1
+               DISPLAY "NUEVO TELEFONO :"
+               ACCEPT EMPLEADOS-TELEFONO
+               DISPLAY "NUEVA DIRECCION :"
+               ACCEPT EMPLEADOS-DIRECCION
+               REWRITE EMPLEADOS-REGISTRO
+                   INVALID KEY
+                       DISPLAY "ERROR AL MODIFICAR EL REGISTRO."
+               END-REWRITE
+               DISPLAY "REGISTRO ACTUALIZADO."
+           WHEN 2
+               DELETE EMPLEADOS-ARCHIVO
+                   INVALID KEY
+                       DISPLAY "ERROR AL ELIMINAR EL REGISTRO."
+               END-DELETE
+               DISPLAY "REGISTRO ELIMINADO."
+           WHEN 9
+               DISPLAY "SIN CAMBIOS."
+           WHEN OTHER
+               DISPLAY "OPCION INVALIDA."
+           END-EVALUATE.
+       ABRIR-ARCHIVO.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLEADOS-ARCHIVO
+               CLOSE EMPLEADOS-ARCHIVO
+               OPEN I-O EMPLEADOS-ARCHIVO
+           END-IF.
+       RUTINA-SALIDA.
+           CLOSE EMPLEADOS-ARCHIVO.
+           STOP RUN.
+       END PROGRAM MANTENIMIENTO-EMPLEADOS.
