@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Author: Edgardo
+      * Date: 09/08/26
+      * Purpose: Move terminated employees out of the live emp.dat
+      *          master into an EMPLEADOS-HISTORICO file, removing them
+      *          from emp.dat.
+      * Tectonics: cobc
+      * Mods:
+      * 2026-08-09 - ABRIR-ARCHIVOS now falls back to create emp.dat if
+      *              it doesn't exist yet, matching every other program
+      *              that opens it I-O. WS-CONTADOR-ARCHIVADOS is only
+      *              incremented when the DELETE actually succeeds.
+      * 2026-08-09 - PROCESAR-REGISTRO now only archives a terminated
+      *              employee once EMPLEADOS-FECHA-BAJA is at least
+      *              WS-MESES-RETENCION months behind the run date,
+      *              instead of archiving every EMPLEADOS-TERMINADO
+      *              record the day it is marked terminated.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHIVA-EMPLEADOS.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * ACHIVOS FISICO
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+       ASSIGN TO "emp.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS EMPLEADOS-ID
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT OPTIONAL EMPLEADOS-HISTORICO
+       ASSIGN TO "hist.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ARCHIVO LOGICO O REGISTRO
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+      * ARCHIVO HISTORICO DE EMPLEADOS DADOS DE BAJA
+       FD EMPLEADOS-HISTORICO.
+           01 HISTORICO-REGISTRO.
+               05 HISTORICO-ID PIC X(6).
+               05 HISTORICO-NOMBRE PIC X(25).
+               05 HISTORICO-APELLIDOS PIC X(35).
+               05 HISTORICO-EDAD PIC X(3).
+               05 HISTORICO-TELEFONO PIC X(9).
+               05 HISTORICO-DIRECCION PIC X(35).
+               05 HISTORICO-FECHA-ALTA PIC 9(6).
+               05 HISTORICO-ESTADO PIC X(1).
+               05 HISTORICO-FECHA-BAJA PIC 9(6).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS PIC X(2).
+       01  FIN-DEL-ARCHIVO PIC X VALUE "N".
+           88 FIN-ARCHIVO VALUE "S".
+       01  WS-CONTADOR-ARCHIVADOS PIC 9(5) VALUE ZERO.
+       01  WS-CONTADOR-LEIDOS PIC 9(5) VALUE ZERO.
+       01  WS-MESES-RETENCION PIC 999 VALUE 6.
+       01  WS-FECHA-HOY PIC 9(6).
+       01  WS-HOY-REDEF REDEFINES WS-FECHA-HOY.
+           05 WS-HOY-AAAA PIC 99.
+           05 WS-HOY-MM PIC 99.
+           05 WS-HOY-DD PIC 99.
+       01  WS-FECHA-BAJA PIC 9(6).
+       01  WS-BAJA-REDEF REDEFINES WS-FECHA-BAJA.
+           05 WS-BAJA-AAAA PIC 99.
+           05 WS-BAJA-MM PIC 99.
+           05 WS-BAJA-DD PIC 99.
+       01  WS-MESES-TRANSCURRIDOS PIC S999.
+       01  WS-RETENCION-OK PIC X.
+           88 RETENCION-CUMPLIDA VALUE "S".
+           88 RETENCION-PENDIENTE VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-FECHA-HOY FROM DATE.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM LEER-REGISTRO.
+           PERFORM PROCESAR-REGISTRO UNTIL FIN-ARCHIVO.
+           DISPLAY "REGISTROS LEIDOS   : " WS-CONTADOR-LEIDOS.
+           DISPLAY "REGISTROS ARCHIVADOS: " WS-CONTADOR-ARCHIVADOS.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+       ABRIR-ARCHIVOS.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLEADOS-ARCHIVO
+               CLOSE EMPLEADOS-ARCHIVO
+               OPEN I-O EMPLEADOS-ARCHIVO
+           END-IF.
+           OPEN EXTEND EMPLEADOS-HISTORICO.
+       LEER-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END MOVE "S" TO FIN-DEL-ARCHIVO
+           END-READ.
+       PROCESAR-REGISTRO.
+           ADD 1 TO WS-CONTADOR-LEIDOS.
+           IF EMPLEADOS-TERMINADO
+               PERFORM VERIFICAR-RETENCION
+               IF RETENCION-CUMPLIDA
+                   PERFORM MOVER-A-HISTORICO
+               END-IF
+           END-IF.
+           PERFORM LEER-REGISTRO.
+       VERIFICAR-RETENCION.
+           MOVE EMPLEADOS-FECHA-BAJA TO WS-FECHA-BAJA.
+           COMPUTE WS-MESES-TRANSCURRIDOS =
+               (WS-HOY-AAAA - WS-BAJA-AAAA) * 12
+                   + (WS-HOY-MM - WS-BAJA-MM).
+           IF WS-MESES-TRANSCURRIDOS >= WS-MESES-RETENCION
+               SET RETENCION-CUMPLIDA TO TRUE
+           ELSE
+               SET RETENCION-PENDIENTE TO TRUE
+           END-IF.
+       MOVER-A-HISTORICO.
+           MOVE EMPLEADOS-ID TO HISTORICO-ID.
+           MOVE EMPLEADOS-NOMBRE TO HISTORICO-NOMBRE.
+           MOVE EMPLEADOS-APELLIDOS TO HISTORICO-APELLIDOS.
+           MOVE EMPLEADOS-EDAD TO HISTORICO-EDAD.
+           MOVE EMPLEADOS-TELEFONO TO HISTORICO-TELEFONO.
+           MOVE EMPLEADOS-DIRECCION TO HISTORICO-DIRECCION.
+           MOVE EMPLEADOS-FECHA-ALTA TO HISTORICO-FECHA-ALTA.
+           MOVE EMPLEADOS-ESTADO TO HISTORICO-ESTADO.
+           MOVE EMPLEADOS-FECHA-BAJA TO HISTORICO-FECHA-BAJA.
+           WRITE HISTORICO-REGISTRO.
+           DELETE EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "ERROR AL ELIMINAR EL REGISTRO " EMPLEADOS-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONTADOR-ARCHIVADOS
+           END-DELETE.
+       CERRAR-ARCHIVOS.
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE EMPLEADOS-HISTORICO.
+       END PROGRAM ARCHIVA-EMPLEADOS.
