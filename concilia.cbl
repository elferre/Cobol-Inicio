@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author: Edgardo
+      * Date: 09/08/26
+      * Purpose: Reconcile emp.dat against the control totals recorded
+      *          by the previous run (employee count, sum of EDAD) and
+      *          report any mismatch; then records new control totals
+      *          for the next run to compare against.
+      * Tectonics: cobc
+      * Mods:
+      * 2026-08-09 - CALCULAR-TOTALES-ACTUALES now tolerates emp.dat
+      *              not existing yet (day 1, before the first hire)
+      *              instead of reading/closing a file that never
+      *              opened.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIA-EMPLEADOS.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * ACHIVOS FISICO
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+       ASSIGN TO "emp.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS EMPLEADOS-ID
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT OPTIONAL CONTROL-ARCHIVO
+       ASSIGN TO "ctlemp.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ARCHIVO LOGICO O REGISTRO
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+      * ARCHIVO DE TOTALES DE CONTROL DE LA CORRIDA ANTERIOR
+       FD CONTROL-ARCHIVO.
+           01 CTL-REGISTRO.
+               05 CTL-CONTADOR PIC 9(5).
+               05 CTL-TOTAL-EDAD PIC 9(7).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-ARCHIVO-OK PIC X VALUE "S".
+           88 ARCHIVO-DISPONIBLE VALUE "S".
+       01  FIN-DEL-ARCHIVO PIC X VALUE "N".
+           88 FIN-ARCHIVO VALUE "S".
+       01  WS-EDAD PIC 999.
+       01  WS-CONTADOR-ANTERIOR PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-EDAD-ANTERIOR PIC 9(7) VALUE ZERO.
+       01  WS-CONTADOR-ACTUAL PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-EDAD-ACTUAL PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LEER-CONTROL-ANTERIOR.
+           PERFORM CALCULAR-TOTALES-ACTUALES.
+           PERFORM COMPARAR-TOTALES.
+           PERFORM GRABAR-CONTROL-NUEVO.
+           STOP RUN.
+       LEER-CONTROL-ANTERIOR.
+           OPEN INPUT CONTROL-ARCHIVO.
+           READ CONTROL-ARCHIVO
+               AT END
+                   DISPLAY "NO HAY TOTALES DE CONTROL DE UNA CORRIDA "
+                       "ANTERIOR, SE ASUME CERO."
+               NOT AT END
+                   MOVE CTL-CONTADOR TO WS-CONTADOR-ANTERIOR
+                   MOVE CTL-TOTAL-EDAD TO WS-TOTAL-EDAD-ANTERIOR
+           END-READ.
+           CLOSE CONTROL-ARCHIVO.
+       CALCULAR-TOTALES-ACTUALES.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS = "35"
+               MOVE "N" TO WS-ARCHIVO-OK
+               DISPLAY "EMP.DAT NO EXISTE TODAVIA -- SE ASUMEN "
+                   "TOTALES EN CERO."
+           ELSE
+               PERFORM LEER-REGISTRO
+               PERFORM ACUMULAR-REGISTRO UNTIL FIN-ARCHIVO
+               CLOSE EMPLEADOS-ARCHIVO
+           END-IF.
+       LEER-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END MOVE "S" TO FIN-DEL-ARCHIVO
+           END-READ.
+       ACUMULAR-REGISTRO.
+           ADD 1 TO WS-CONTADOR-ACTUAL.
+           MOVE EMPLEADOS-EDAD TO WS-EDAD.
+           ADD WS-EDAD TO WS-TOTAL-EDAD-ACTUAL.
+           PERFORM LEER-REGISTRO.
+       COMPARAR-TOTALES.
+           DISPLAY "CONCILIACION DE EMP.DAT".
+           DISPLAY "  EMPLEADOS  - ANTERIOR: " WS-CONTADOR-ANTERIOR
+               " ACTUAL: " WS-CONTADOR-ACTUAL.
+           DISPLAY "  SUMA EDAD  - ANTERIOR: " WS-TOTAL-EDAD-ANTERIOR
+               " ACTUAL: " WS-TOTAL-EDAD-ACTUAL.
+           IF WS-CONTADOR-ACTUAL = WS-CONTADOR-ANTERIOR
+              AND WS-TOTAL-EDAD-ACTUAL = WS-TOTAL-EDAD-ANTERIOR
+               DISPLAY "RESULTADO: SIN DIFERENCIAS."
+           ELSE
+               DISPLAY "RESULTADO: DIFERENCIA DETECTADA, REVISAR LA "
+                   "CORRIDA DE ALTAS."
+           END-IF.
+       GRABAR-CONTROL-NUEVO.
+           OPEN OUTPUT CONTROL-ARCHIVO.
+           MOVE WS-CONTADOR-ACTUAL TO CTL-CONTADOR.
+           MOVE WS-TOTAL-EDAD-ACTUAL TO CTL-TOTAL-EDAD.
+           WRITE CTL-REGISTRO.
+           CLOSE CONTROL-ARCHIVO.
+       END PROGRAM CONCILIA-EMPLEADOS.
