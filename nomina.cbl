@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author: Edgardo
+      * Date: 09/08/26
+      * Purpose: Payroll calculator, reads an employee from emp.dat and
+      *          computes gross pay from a rate and hours, with an
+      *          add-on/deduction menu (same shape as segundo.cbl).
+      * Tectonics: cobc
+      * Mods:
+      * 2026-08-09 - RUTINA1 refuses to liquidate a terminated employee
+      *              instead of paying out EMPLEADOS-TERMINADO records.
+      * 2026-08-09 - RUTINA1 now zero-fills a short-typed id the same
+      *              way septimo.cbl does before using it as the key,
+      *              so lookups find employees hired with fewer than
+      *              6 digits typed.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOMINA-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      * ACHIVOS FISICO
+       SELECT OPTIONAL EMPLEADOS-ARCHIVO
+       ASSIGN TO "emp.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS EMPLEADOS-ID
+       FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * ARCHIVO LOGICO O REGISTRO
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-ID-BUSQUEDA PIC X(6) JUSTIFIED RIGHT.
+       01  WS-TASA PIC 9(3)V99.
+       01  WS-HORAS PIC 9(3)V99.
+       01  NUM1 PIC 9(6)V99.
+       01  OPCION-MENU PIC 9.
+       01  ALMACENA PIC 9(6)V99.
+       01  WS-TOTAL-GENERAL PIC 9(8)V99 VALUE ZERO.
+       01  WS-CONTADOR-EMPLEADOS PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVO.
+       RUTINA1.
+           DISPLAY "INGRESE ID DE EMPLEADO (000000=SALE) :".
+           ACCEPT WS-ID-BUSQUEDA.
+           INSPECT WS-ID-BUSQUEDA REPLACING LEADING SPACE BY ZERO.
+           IF WS-ID-BUSQUEDA = ZEROS
+               PERFORM RUTINA-SALIDA
+           END-IF.
+           MOVE WS-ID-BUSQUEDA TO EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               INVALID KEY
+                   DISPLAY "NO EXISTE EMPLEADO CON ESE ID."
+               NOT INVALID KEY
+                   IF EMPLEADOS-TERMINADO
+                       DISPLAY "EMPLEADO DADO DE BAJA, NO SE LIQUIDA."
+                   ELSE
+                       PERFORM LIQUIDAR-EMPLEADO
+                   END-IF
+           END-READ.
+           PERFORM RUTINA1.
+       LIQUIDAR-EMPLEADO.
+           DISPLAY "EMPLEADO: " EMPLEADOS-NOMBRE " "
+               EMPLEADOS-APELLIDOS.
+           DISPLAY "INGRESE TASA POR HORA :".
+           ACCEPT WS-TASA.
+           DISPLAY "INGRESE HORAS TRABAJADAS :".
+           ACCEPT WS-HORAS.
+           MULTIPLY WS-TASA BY WS-HORAS GIVING ALMACENA.
+           DISPLAY "PAGO BRUTO :" ALMACENA.
+           PERFORM MENU-AJUSTES.
+       MENU-AJUSTES.
+           DISPLAY "1=SUMA/2=RESTA/3=MULTIPLICA/4=DIVIDE"
+               "/5=SIN AJUSTE/9=SALE".
+           ACCEPT OPCION-MENU.
+           EVALUATE TRUE
+           WHEN OPCION-MENU = 1
+               DISPLAY "INGRESE MONTO A SUMAR (BONO) :"
+               ACCEPT NUM1
+               ADD NUM1 TO ALMACENA
+           WHEN OPCION-MENU = 2
+               DISPLAY "INGRESE MONTO A RESTAR (DEDUCCION) :"
+               ACCEPT NUM1
+               SUBTRACT NUM1 FROM ALMACENA
+           WHEN OPCION-MENU = 3
+               DISPLAY "INGRESE FACTOR A MULTIPLICAR :"
+               ACCEPT NUM1
+               MULTIPLY ALMACENA BY NUM1 GIVING ALMACENA
+           WHEN OPCION-MENU = 4
+               DISPLAY "INGRESE DIVISOR :"
+               ACCEPT NUM1
+               IF NUM1 = ZERO
+                   DISPLAY "ERROR: DIVISOR CERO, SE OMITE EL AJUSTE."
+               ELSE
+                   DIVIDE ALMACENA BY NUM1 GIVING ALMACENA
+               END-IF
+           WHEN OPCION-MENU = 5
+               CONTINUE
+           WHEN OPCION-MENU = 9
+               PERFORM RUTINA-SALIDA
+           END-EVALUATE.
+           DISPLAY "PAGO NETO DE " EMPLEADOS-ID " : " ALMACENA.
+           ADD 1 TO WS-CONTADOR-EMPLEADOS.
+           ADD ALMACENA TO WS-TOTAL-GENERAL.
+       ABRIR-ARCHIVO.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLEADOS-ARCHIVO
+               CLOSE EMPLEADOS-ARCHIVO
+               OPEN I-O EMPLEADOS-ARCHIVO
+           END-IF.
+       RUTINA-SALIDA.
+           DISPLAY "EMPLEADOS LIQUIDADOS  : " WS-CONTADOR-EMPLEADOS.
+           DISPLAY "TOTAL DE CONTROL NOMINA: " WS-TOTAL-GENERAL.
+           CLOSE EMPLEADOS-ARCHIVO.
+           STOP RUN.
+       END PROGRAM NOMINA-PROGRAM-NAME.
